@@ -0,0 +1,12 @@
+//ARRRPTJ  JOB (ACCTNO),'ARRAY REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  STANDALONE RERUN OF THE ARRRPT LISTING AGAINST THE MOST RECENT
+//*  ARREXTR, FOR WHEN OPERATIONS NEEDS A REPRINT WITHOUT RERUNNING
+//*  ARRPOP.
+//*
+//STEP010  EXEC PGM=ARRRPT
+//STEPLIB  DD DSN=PROD.ARRPOP.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.ARRPOP.CTLCARD,DISP=SHR
+//ARREXTR  DD DSN=PROD.ARRPOP.EXTRACT,DISP=SHR
+//SYSPRINT DD SYSOUT=*
