@@ -0,0 +1,92 @@
+//ARRPOPJ  JOB (ACCTNO),'ARRAY POPULATE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  RUNS ARRPOP TO POPULATE WS-ARRAY, THEN BRANCHES ON THE RETURN
+//*  CODE FROM STEP010:
+//*    RC 0  - WS-ARRAY FULLY POPULATED, EXTRACT IS COMPLETE.
+//*    RC 4  - WS-ARRAY ONLY PARTIALLY POPULATED (SEE THE ARRAUDIT
+//*            RECORD FOR THIS RUN AND THE ARRIN INPUT FOR WHY).
+//*    RC 16 - WS-ARRAY-SIZE FAILED THE BOUNDS CHECK, NO EXTRACT WAS
+//*            PRODUCED.
+//*
+//*  STEP002 REFRESHES CTLCARD FROM ANY ONLINE UPDATE MADE THROUGH
+//*  THE ARRI TRANSACTION (SEE SRC/ARRCTLX.CBL) SO THIS RUN PICKS IT
+//*  UP WITHOUT A SPECIAL JOB.
+//*
+//STEP002  EXEC PGM=ARRCTLX
+//STEPLIB  DD DSN=PROD.ARRPOP.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.ARRPOP.CTLFILE,DISP=SHR
+//CTLCARD  DD DSN=PROD.ARRPOP.CTLCARD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  STEP005 TELLS A FRESH RUN FROM A CHECKPOINT RESTART (OR A
+//*  RANGE-PARTITIONED CHUNK WITH MORE CHUNKS STILL TO COME) VIA
+//*  RETURN CODE (SEE SRC/ARRCKST.CBL) SO STEP008 BELOW CAN CLEAR
+//*  ARREXTR ONLY WHEN IT IS SAFE TO DO SO.  ARREXTR'S
+//*  DISP=(MOD,CATLG,CATLG) ON STEP010 BELOW POSITIONS AT
+//*  END-OF-DATA AT ALLOCATION TIME REGARDLESS OF WHETHER ARRPOP
+//*  LATER OPENS IT OUTPUT OR EXTEND, SO A FRESH RUN'S "ONE CLEAN
+//*  EXTRACT PER RUN" EXPECTATION DEPENDS ON ARREXTR HAVING BEEN
+//*  CLEARED BEFOREHAND - A RESTART, OR AN EARLIER CHUNK OF A
+//*  MULTI-CHUNK RANGE-PARTITIONED SEQUENCE, DEPENDS ON THE OPPOSITE,
+//*  SO IT MUST NOT BE CLEARED.
+//*
+//*  ARRCHKPT USES DISP=(MOD,CATLG,CATLG), NOT DISP=SHR, IN BOTH THIS
+//*  STEP AND STEP010 BELOW - DISP=SHR REQUIRES THE DATA SET TO
+//*  ALREADY BE CATALOGED, BUT SRC/ARRPOP.CBL'S 1200-OPEN-CHECKPOINT
+//*  EXPLICITLY HANDLES A MISSING ARRCHKPT AS THE FIRST-EVER-RUN CASE
+//*  AND CREATES IT - UNDER DISP=SHR A GENUINE FIRST RUN WOULD FAIL
+//*  AT ALLOCATION BEFORE THE PROGRAM EVER GOT THAT FAR.
+//*
+//STEP005  EXEC PGM=ARRCKST
+//STEPLIB  DD DSN=PROD.ARRPOP.LOADLIB,DISP=SHR
+//ARRCHKPT DD DSN=PROD.ARRPOP.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP008  IF (STEP005.RC = 0) THEN
+//*        NO IN-FLIGHT CHECKPOINT - THIS IS A FRESH RUN, SO CLEAR
+//*        ARREXTR BEFORE STEP010 RATHER THAN LETTING DISP=MOD
+//*        APPEND THIS RUN'S EXTRACT ONTO A PRIOR DAY'S.
+//ARRCLEAR EXEC PGM=IEFBR14
+//ARREXTR  DD DSN=PROD.ARRPOP.EXTRACT,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//         ENDIF
+//*
+//STEP010  EXEC PGM=ARRPOP
+//STEPLIB  DD DSN=PROD.ARRPOP.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.ARRPOP.CTLCARD,DISP=SHR
+//ARREXTR  DD DSN=PROD.ARRPOP.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//ARRCHKPT DD DSN=PROD.ARRPOP.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ARRAUDIT DD DSN=PROD.ARRPOP.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//ARRIN    DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  IF (STEP010.RC = 0) THEN
+//*        FULL POPULATION - PRODUCE THE RECONCILIATION LISTING.
+//RPT      EXEC PGM=ARRRPT
+//STEPLIB  DD DSN=PROD.ARRPOP.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.ARRPOP.CTLCARD,DISP=SHR
+//ARREXTR  DD DSN=PROD.ARRPOP.EXTRACT,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//         ENDIF
+//*
+//STEP030  IF (STEP010.RC = 4) THEN
+//*        PARTIAL POPULATION - PAGE OPERATIONS RATHER THAN LETTING
+//*        THE SHORT EXTRACT SURFACE AS A DOWNSTREAM JOB FAILURE.
+//NOTEPART EXEC PGM=IEFBR14
+//         ENDIF
+//*
+//STEP040  IF (STEP010.RC = 16) THEN
+//*        WS-ARRAY-SIZE FAILED VALIDATION - PAGE OPERATIONS
+//*        IMMEDIATELY; NO EXTRACT WAS PRODUCED THIS RUN.
+//NOTEFAIL EXEC PGM=IEFBR14
+//         ENDIF
