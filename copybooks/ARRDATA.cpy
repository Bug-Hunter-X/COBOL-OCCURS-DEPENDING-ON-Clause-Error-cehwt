@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    ARRDATA - WS-ARRAY WORKING STORAGE LAYOUT, OWNED BY ARRPOP,
+      *    THE ONLY PROGRAM THAT POPULATES THE TABLE IN MEMORY.
+      *    ARRRPT DOES NOT COPY THIS BOOK - IT ONLY EVER SEES ONE
+      *    ARRAY ELEMENT AT A TIME OFF THE ARREXTR EXTRACT, SO IT
+      *    KEEPS ITS OWN SCALAR REPORT FIELDS SIZED TO MATCH THIS
+      *    LAYOUT'S WS-ARRAY-ELEMENT/WS-ARRAY-SIZE BY HAND INSTEAD OF
+      *    PULLING IN THE FULL 250,000-ENTRY OCCURS TABLE IT HAS NO
+      *    USE FOR.  WIDEN BOTH TOGETHER.
+      *    CAPACITY WAS RAISED FROM 100 TO 250,000 ELEMENTS AND
+      *    WS-ARRAY-ELEMENT WIDENED FROM PIC 9(3) TO PIC 9(9) TO
+      *    KEEP HEADROOM FOR GROWING VOLUMES AND FOR REAL
+      *    TRANSACTION VALUES (SEE THE INPUT-FILE POPULATION MODE).
+      *    WS-ARRAY-IDX LETS THE POPULATION LOOP ADDRESS THE TABLE
+      *    BY INDEX INSTEAD OF BY SUBSCRIPT ARITHMETIC, WHICH MATTERS
+      *    AT THIS CAPACITY.
+      ******************************************************************
+       01  WS-DATA-AREA.
+           05  WS-COUNT                  PIC 9(6) VALUE 0.
+           05  WS-ARRAY-SIZE             PIC 9(6) VALUE 100.
+           05  WS-ARRAY OCCURS 250000 TIMES DEPENDING ON WS-ARRAY-SIZE
+                       INDEXED BY WS-ARRAY-IDX.
+               10  WS-ARRAY-ELEMENT      PIC 9(9).
