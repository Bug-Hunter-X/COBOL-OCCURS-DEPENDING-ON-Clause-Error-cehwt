@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    ARRIMS - SYMBOLIC MAP FOR THE ARRI (ARR INQUIRY/
+      *    MAINTENANCE) TRANSACTION, MAPSET ARRIMS, MAP ARRIM1.
+      *    NORMALLY GENERATED BY THE BMS ASSEMBLER FROM THE MAPSET
+      *    SOURCE; HAND-MAINTAINED HERE SINCE THIS SHOP HAS NO BMS
+      *    ASSEMBLE STEP IN THE BUILD.
+      ******************************************************************
+      *    EVERY FIELD ON THE OUTPUT SIDE - INCLUDING PROTECTED,
+      *    OUTPUT-ONLY FIELDS LIKE ARMSGO AND THE ARLINE-TABLE ROWS -
+      *    STILL GETS A MATCHING L/F/I ENTRY ON THE INPUT SIDE, THE
+      *    SAME WAY A REAL BMS ASSEMBLE GENERATES ONE FOR EVERY FIELD
+      *    REGARDLESS OF ITS ATTRIBUTE, SO ARRIM1I AND ARRIM1O STAY
+      *    THE SAME LENGTH.
+       01  ARRIM1I.
+           05  FILLER                    PIC X(12).
+           05  ARSIZEL                   PIC S9(4) COMP.
+           05  ARSIZEF                   PIC X.
+           05  FILLER REDEFINES ARSIZEF.
+               10  ARSIZEA                PIC X.
+           05  ARSIZEI                   PIC 9(6).
+           05  ARMSGL                    PIC S9(4) COMP.
+           05  ARMSGF                    PIC X.
+           05  FILLER REDEFINES ARMSGF.
+               10  ARMSGA                 PIC X.
+           05  ARMSGI                    PIC X(60).
+           05  ARLINEI-TABLE OCCURS 10 TIMES.
+               10  ARLINEL               PIC S9(4) COMP.
+               10  ARLINEF               PIC X.
+               10  FILLER REDEFINES ARLINEF.
+                   15  ARLINEA            PIC X.
+               10  ARLINEI               PIC X(15).
+
+       01  ARRIM1O REDEFINES ARRIM1I.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  ARSIZEO                   PIC 9(6).
+           05  FILLER                    PIC X(3).
+           05  ARMSGO                    PIC X(60).
+           05  ARLINE-TABLE OCCURS 10 TIMES.
+               10  FILLER                PIC X(3).
+               10  ARLINE-LINE           PIC X(15).
