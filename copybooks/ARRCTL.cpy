@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    ARRCTL - CONTROL CARD LAYOUT FOR ARRPOP / ARRRPT
+      *    ONE FIXED-FORMAT RECORD READ AT STARTUP TO TUNE THE RUN
+      *    WITHOUT A RECOMPILE.
+      ******************************************************************
+       01  CTLCARD-RECORD.
+           05  CTL-ARRAY-SIZE            PIC 9(6).
+           05  CTL-CHECKPOINT-INTVL      PIC 9(6).
+           05  CTL-RANGE-START           PIC 9(6).
+           05  CTL-RANGE-END             PIC 9(6).
+           05  FILLER                    PIC X(16).
