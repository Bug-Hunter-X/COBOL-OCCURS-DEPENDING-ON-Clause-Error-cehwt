@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    ARREXTR - RECORD LAYOUT OF THE WS-ARRAY EXTRACT FILE.
+      *    ONE RECORD PER WS-ARRAY-ELEMENT, WRITTEN BY ARRPOP AND
+      *    READ BACK BY ARRRPT (AND THE NIGHTLY LOAD JOB).
+      ******************************************************************
+       01  ARREXTR-RECORD                PIC 9(9).
