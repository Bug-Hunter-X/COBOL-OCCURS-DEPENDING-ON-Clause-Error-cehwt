@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    ARRAUD - AUDIT RECORD FOR EVERY ARRPOP EXECUTION.
+      *    APPENDED TO, NEVER OVERWRITTEN, SO AN AUDITOR CAN SEE WHY A
+      *    DOWNSTREAM EXTRACT HAD FEWER ROWS THAN EXPECTED WITHOUT
+      *    RELYING ON A JOB LOG THAT GETS PURGED.
+      ******************************************************************
+       01  ARRAUDIT-RECORD.
+           05  AUD-RUN-DATE              PIC X(8).
+           05  AUD-RUN-TIME              PIC X(6).
+           05  AUD-ARRAY-SIZE            PIC 9(6).
+           05  AUD-FINAL-COUNT           PIC 9(6).
+           05  AUD-STATUS                PIC X.
+               88  AUD-STATUS-SUCCESS            VALUE 'S'.
+               88  AUD-STATUS-FAILURE            VALUE 'F'.
