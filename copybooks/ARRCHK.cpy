@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    ARRCHK - CHECKPOINT RECORD FOR THE WS-COUNT POPULATION LOOP
+      *    ONE RECORD, REWRITTEN EVERY WS-CHECKPOINT-INTVL ITERATIONS
+      *    SO A RESTART CAN RESUME INSTEAD OF STARTING WS-COUNT OVER
+      *    AT 1.
+      ******************************************************************
+       01  ARRCHKPT-RECORD.
+           05  CHKPT-ARRAY-SIZE          PIC 9(6).
+           05  CHKPT-COUNT               PIC 9(6).
