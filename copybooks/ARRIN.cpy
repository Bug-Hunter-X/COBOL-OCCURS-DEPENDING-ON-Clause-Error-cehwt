@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    ARRIN - INPUT TRANSACTION RECORD LAYOUT.
+      *    WHEN THE ARRIN DD IS SUPPLIED, ARRPOP LOADS
+      *    WS-ARRAY-ELEMENT FROM ARRIN-VALUE INSTEAD OF THE
+      *    SEQUENTIAL-FILL DEMO VALUES.
+      ******************************************************************
+       01  ARRIN-RECORD.
+           05  ARRIN-TRANS-ID            PIC X(10).
+           05  ARRIN-VALUE               PIC 9(9).
