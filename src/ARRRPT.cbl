@@ -0,0 +1,179 @@
+      ******************************************************************
+      *    PROGRAM-ID : ARRRPT
+      *    PURPOSE    : PRINT A FORMATTED LISTING OF THE WS-ARRAY
+      *                 TABLE POPULATED BY ARRPOP, READING THE
+      *                 ARREXTR EXTRACT FILE RECORD BY RECORD.
+      *                 GIVES OPERATIONS A HARD-COPY LISTING TO FILE
+      *                 AND RECONCILE AGAINST INSTEAD OF THE ONE-LINE
+      *                 JOB-LOG MESSAGE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT ARREXTR-FILE ASSIGN TO ARREXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARREXTR-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLCARD-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY ARRCTL.
+
+       FD  ARREXTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+           COPY ARREXTR.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED
+           LINAGE IS 55 LINES
+               WITH FOOTING AT 52
+               LINES AT TOP 2
+               LINES AT BOTTOM 2.
+       01  PRINT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CTLCARD-STATUS         PIC XX VALUE SPACES.
+               88  CTLCARD-OK                    VALUE '00'.
+           05  WS-ARREXTR-STATUS         PIC XX VALUE SPACES.
+               88  ARREXTR-OK                    VALUE '00'.
+           05  WS-PRINT-STATUS           PIC XX VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-EXTRACT            PIC X VALUE 'N'.
+               88  EXTRACT-EOF                   VALUE 'Y'.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-RECORD-COUNT           PIC 9(6) VALUE 0.
+           05  WS-PAGE-NUMBER            PIC 9(3) VALUE 0.
+           05  WS-EXPECTED-SIZE          PIC 9(6) VALUE 0.
+           05  WS-RUN-DATE               PIC 9(8).
+           05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+               10  WS-RUN-YYYY           PIC 9(4).
+               10  WS-RUN-MM             PIC 9(2).
+               10  WS-RUN-DD             PIC 9(2).
+           05  WS-RUN-DATE-DISPLAY       PIC X(10).
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(21)
+                                          VALUE 'ARRPOP TABLE LISTING'.
+           05  FILLER                    PIC X(10) VALUE SPACES.
+           05  FILLER                    PIC X(9) VALUE 'RUN DATE:'.
+           05  H1-RUN-DATE               PIC X(10).
+           05  FILLER                    PIC X(6) VALUE SPACES.
+           05  FILLER                    PIC X(5) VALUE 'PAGE '.
+           05  H1-PAGE                   PIC ZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                    PIC X(9) VALUE 'ELEMENT #'.
+           05  FILLER                    PIC X(6) VALUE SPACES.
+           05  FILLER                    PIC X(5) VALUE 'VALUE'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-ELEMENT-NO             PIC ZZZZZ9.
+           05  FILLER                    PIC X(6) VALUE SPACES.
+           05  DL-VALUE                  PIC ZZZZZZZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                    PIC X(16)
+                                          VALUE 'CONTROL TOTAL: '.
+           05  TL-COUNT                  PIC ZZZZZ9.
+           05  FILLER                    PIC X(8) VALUE ' RECORDS'.
+
+       01  WS-MISMATCH-LINE.
+           05  FILLER                    PIC X(45) VALUE
+               'WARNING - CONTROL TOTAL DOES NOT MATCH THE '.
+           05  FILLER                    PIC X(24) VALUE
+               'EXPECTED WS-ARRAY-SIZE '.
+           05  ML-EXPECTED               PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRODUCE-REPORT UNTIL EXTRACT-EOF
+           PERFORM 3000-WRITE-CONTROL-TOTAL
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CTLCARD-FILE
+           IF CTLCARD-OK
+               READ CTLCARD-FILE
+                   NOT AT END
+                       IF CTL-ARRAY-SIZE NUMERIC
+                          AND CTL-ARRAY-SIZE > ZERO
+                           MOVE CTL-ARRAY-SIZE TO WS-EXPECTED-SIZE
+                       END-IF
+               END-READ
+               CLOSE CTLCARD-FILE
+           END-IF
+
+           OPEN INPUT ARREXTR-FILE
+           OPEN OUTPUT PRINT-FILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-MM   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-RUN-DD   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-RUN-YYYY DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-DISPLAY
+           END-STRING
+           MOVE WS-RUN-DATE-DISPLAY TO H1-RUN-DATE
+
+           PERFORM 1200-WRITE-HEADINGS
+           PERFORM 1100-READ-EXTRACT.
+
+       1100-READ-EXTRACT.
+           READ ARREXTR-FILE
+               AT END
+                   SET EXTRACT-EOF TO TRUE
+           END-READ.
+
+       1200-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO H1-PAGE
+           WRITE PRINT-RECORD FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE PRINT-RECORD FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES.
+
+       2000-PRODUCE-REPORT.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE WS-RECORD-COUNT TO DL-ELEMENT-NO
+           MOVE ARREXTR-RECORD TO DL-VALUE
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+               AT END-OF-PAGE
+                   PERFORM 1200-WRITE-HEADINGS
+           END-WRITE
+           PERFORM 1100-READ-EXTRACT.
+
+       3000-WRITE-CONTROL-TOTAL.
+           MOVE WS-RECORD-COUNT TO TL-COUNT
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           IF WS-EXPECTED-SIZE > ZERO
+              AND WS-RECORD-COUNT NOT = WS-EXPECTED-SIZE
+               MOVE WS-EXPECTED-SIZE TO ML-EXPECTED
+               WRITE PRINT-RECORD FROM WS-MISMATCH-LINE
+                   AFTER ADVANCING 1 LINES
+               DISPLAY 'ARRRPT: WARNING - CONTROL TOTAL MISMATCH'
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ARREXTR-FILE
+           CLOSE PRINT-FILE.
