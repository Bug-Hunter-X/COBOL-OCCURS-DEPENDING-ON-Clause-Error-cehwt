@@ -0,0 +1,74 @@
+      ******************************************************************
+      *    PROGRAM-ID : ARRCKST
+      *    PURPOSE    : REPORT WHETHER ARRCHKPT HOLDS AN IN-FLIGHT
+      *                 CHECKPOINT, VIA RETURN-CODE, SO JCL CAN TELL A
+      *                 FRESH ARRPOP RUN FROM A RESTART BEFORE STEP010
+      *                 RUNS.  ARREXTR'S DISP=(MOD,CATLG,CATLG) MAKES
+      *                 THE DATA SET APPEND REGARDLESS OF WHETHER
+      *                 ARRPOP LATER OPENS IT OUTPUT OR EXTEND, SO A
+      *                 FRESH FULL RUN NEEDS ARREXTR CLEARED AHEAD OF
+      *                 STEP010 - A RESTART MUST NOT BE, SINCE ITS
+      *                 OPEN EXTEND DEPENDS ON THE PRIOR PARTIAL
+      *                 EXTRACT STILL BEING THERE.  SEE JCL/ARRPOPJ.JCL.
+      *                 RETURN-CODE 0 - NO IN-FLIGHT CHECKPOINT (ARRCHKPT
+      *                 NOT FOUND, OR CHKPT-COUNT IS ZERO) - THIS IS A
+      *                 FRESH RUN, SAFE TO CLEAR ARREXTR.  ARRPOP ONLY
+      *                 EVER RESETS CHKPT-COUNT TO ZERO ON A RUN THAT
+      *                 COMPLETED ALL THE WAY TO THE END OF THE ARRAY
+      *                 (SEE 3900-CLOSE-CHECKPOINT IN SRC/ARRPOP.CBL),
+      *                 SO ZERO HERE MEANS THERE IS NOTHING LEFT FOR A
+      *                 LATER RUN TO PICK UP.
+      *                 RETURN-CODE 4 - A NON-ZERO CHKPT-COUNT EXISTS -
+      *                 EITHER AN ABENDED RUN THAT NEEDS RESTARTING, OR
+      *                 A RANGE-PARTITIONED CHUNK THAT FINISHED
+      *                 CLEANLY BUT LEFT THE REST OF THE ARRAY FOR A
+      *                 LATER CHUNK.  EITHER WAY ARREXTR MUST BE LEFT
+      *                 ALONE - IT HOLDS WORK A LATER RUN STILL NEEDS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRCKST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRCHKPT-FILE ASSIGN TO ARRCHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARRCHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARRCHKPT-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+           COPY ARRCHK.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARRCHKPT-STATUS            PIC XX VALUE SPACES.
+           88  ARRCHKPT-OK                       VALUE '00'.
+           88  ARRCHKPT-NOT-FOUND                VALUE '35'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT ARRCHKPT-FILE
+           IF ARRCHKPT-NOT-FOUND
+               DISPLAY 'ARRCKST: NO ARRCHKPT - TREATING AS A FRESH '
+                       'RUN.'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               READ ARRCHKPT-FILE
+                   AT END
+                       MOVE 0 TO CHKPT-COUNT
+               END-READ
+               CLOSE ARRCHKPT-FILE
+               IF CHKPT-COUNT = ZERO
+                   DISPLAY 'ARRCKST: NO IN-FLIGHT CHECKPOINT - FRESH '
+                           'RUN.'
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'ARRCKST: IN-FLIGHT CHECKPOINT AT '
+                           'WS-COUNT = ' CHKPT-COUNT ' - RESTART OR '
+                           'PENDING CHUNK, LEAVING ARREXTR ALONE.'
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
