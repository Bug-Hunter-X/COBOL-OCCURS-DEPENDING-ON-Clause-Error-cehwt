@@ -0,0 +1,449 @@
+      ******************************************************************
+      *    PROGRAM-ID : ARRPOP
+      *    PURPOSE    : POPULATE WS-ARRAY AND MAKE THE RESULTS
+      *                 AVAILABLE TO DOWNSTREAM BATCH STEPS.
+      *                 WS-ARRAY-SIZE IS TAKEN FROM THE CTLCARD DD
+      *                 INSTEAD OF BEING HARDCODED, SO OPERATIONS CAN
+      *                 TUNE THE RUN SIZE WITHOUT A RECOMPILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRPOP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT ARREXTR-FILE ASSIGN TO ARREXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARREXTR-STATUS.
+
+           SELECT ARRCHKPT-FILE ASSIGN TO ARRCHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARRCHKPT-STATUS.
+
+           SELECT ARRAUDIT-FILE ASSIGN TO ARRAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARRAUDIT-STATUS.
+
+           SELECT ARRIN-FILE ASSIGN TO ARRIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARRIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLCARD-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY ARRCTL.
+
+       FD  ARREXTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+           COPY ARREXTR.
+
+       FD  ARRCHKPT-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+           COPY ARRCHK.
+
+       FD  ARRAUDIT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+           COPY ARRAUD.
+
+       FD  ARRIN-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+           COPY ARRIN.
+
+       WORKING-STORAGE SECTION.
+           COPY ARRDATA.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CTLCARD-STATUS         PIC XX VALUE SPACES.
+               88  CTLCARD-OK                    VALUE '00'.
+               88  CTLCARD-NOT-FOUND             VALUE '35'.
+               88  CTLCARD-AT-EOF                VALUE '10'.
+           05  WS-ARREXTR-STATUS         PIC XX VALUE SPACES.
+               88  ARREXTR-OK                    VALUE '00'.
+           05  WS-ARRCHKPT-STATUS        PIC XX VALUE SPACES.
+               88  ARRCHKPT-OK                   VALUE '00'.
+               88  ARRCHKPT-NOT-FOUND            VALUE '35'.
+           05  WS-ARRAUDIT-STATUS        PIC XX VALUE SPACES.
+               88  ARRAUDIT-NOT-FOUND            VALUE '35'.
+           05  WS-ARRIN-STATUS           PIC XX VALUE SPACES.
+               88  ARRIN-OK                      VALUE '00'.
+
+       01  WS-FINAL-COUNT                PIC 9(6) VALUE 0.
+
+      *    INPUT-FILE MODE MAKES ARRPOP THE REAL DATA-LOAD ROUTINE;
+      *    SEQUENTIAL-FILL REMAINS THE FALLBACK WHEN NO ARRIN DD IS
+      *    SUPPLIED, SO EXISTING JOBS KEEP WORKING UNCHANGED.
+       01  WS-INPUT-MODE                 PIC X VALUE 'S'.
+           88  INPUT-MODE-FILE                  VALUE 'F'.
+           88  INPUT-MODE-SEQUENTIAL            VALUE 'S'.
+       01  WS-EOF-ARRIN                  PIC X VALUE 'N'.
+           88  ARRIN-EOF                        VALUE 'Y'.
+       01  WS-SKIP-COUNT                 PIC 9(6) VALUE 0.
+       01  WS-SKIP-TARGET                PIC 9(6) VALUE 0.
+       01  WS-CURRENT-TIMESTAMP          PIC 9(8).
+       01  WS-CURRENT-TIMESTAMP-X REDEFINES WS-CURRENT-TIMESTAMP.
+           05  WS-CURRENT-TIME           PIC 9(6).
+           05  FILLER                    PIC 9(2).
+
+       01  WS-ARRAY-SIZE-MIN             PIC 9(6) VALUE 1.
+       01  WS-ARRAY-SIZE-MAX             PIC 9(6) VALUE 250000.
+       01  WS-ABEND-MESSAGE              PIC X(90).
+
+       01  WS-CHECKPOINT-INTVL           PIC 9(6) VALUE 10.
+       01  WS-RESUME-COUNT               PIC 9(6) VALUE 1.
+
+       01  WS-AUDIT-STATUS               PIC X VALUE 'S'.
+           88  AUDIT-SUCCESS                     VALUE 'S'.
+           88  AUDIT-FAILURE                     VALUE 'F'.
+
+      *    WS-RANGE-START/END LET A RUN POPULATE ONLY A SLICE OF
+      *    WS-ARRAY.  A SINGLE-THREADED PERFORM VARYING IS THE ONLY
+      *    OPTION WITHIN ONE COBOL RUN UNIT, AND ARRCHKPT/ARREXTR ARE
+      *    EACH A SINGLE SHARED RECORD/DATA SET WITH NO PARTITION KEY,
+      *    SO TWO ARRPOP EXECUTIONS MUST NOT BE POINTED AT THE SAME
+      *    CTLCARD/ARRCHKPT/ARREXTR DD NAMES AT THE SAME TIME - THAT
+      *    WOULD STOMP CHECKPOINT PROGRESS AND INTERLEAVE EXTRACT
+      *    RECORDS.  RANGES ARE FOR SEQUENTIAL, NOT CONCURRENT, USE:
+      *    A LARGE TABLE CAN BE CHUNKED ACROSS SEVERAL RERUNS (OR
+      *    RESTARTED PARTWAY THROUGH AFTER AN ABEND) WITHOUT
+      *    REPOPULATING ELEMENTS ALREADY WRITTEN TO ARREXTR.  TRUE
+      *    CONCURRENT PARTITIONS WOULD NEED PER-PARTITION CHECKPOINT
+      *    AND EXTRACT DATA SETS, WHICH THIS CONTROL CARD DOES NOT
+      *    PROVIDE.
+       01  WS-RANGE-START                PIC 9(6) VALUE 1.
+       01  WS-RANGE-END                  PIC 9(6) VALUE 0.
+       01  WS-PARTITIONED-RUN            PIC X VALUE 'N'.
+           88  PARTITIONED-RUN                  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+      *    VALIDATE WS-ARRAY-SIZE BEFORE ANY OTHER FILE IS OPENED - AN
+      *    OUT-OF-RANGE CONTROL CARD MUST NOT LEAVE A BAD CHECKPOINT
+      *    RECORD OR AN OPEN ARRIN-FILE BEHIND WHEN THE RUN ABENDS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-ARRAY-SIZE
+           PERFORM 2500-OPEN-RUN-FILES
+           PERFORM 3000-POPULATE-ARRAY
+           PERFORM 3900-CLOSE-CHECKPOINT
+           PERFORM 5000-WRITE-AUDIT
+           PERFORM 6000-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CONTROL-CARD.
+
+       2500-OPEN-RUN-FILES.
+      *    ONLY REACHED AFTER 2000-VALIDATE-ARRAY-SIZE PASSES, SO THE
+      *    CHECKPOINT AND INPUT FILES ARE NEVER LEFT OPEN ON THE
+      *    BOUNDS-CHECK ABEND PATH.
+           PERFORM 1200-OPEN-CHECKPOINT
+           PERFORM 1300-OPEN-INPUT-FILE.
+
+       1100-READ-CONTROL-CARD.
+      *    READ THE ONE-RECORD CONTROL CARD, IF SUPPLIED, TO SET
+      *    WS-ARRAY-SIZE FOR TODAY'S RUN.  IF THE CTLCARD DD IS
+      *    NOT PRESENT OR CARRIES A ZERO SIZE, THE VALUE-100
+      *    DEFAULT FROM WS-DATA-AREA STANDS.
+           OPEN INPUT CTLCARD-FILE
+           IF CTLCARD-OK
+               READ CTLCARD-FILE
+                   NOT AT END
+                       IF CTL-ARRAY-SIZE NUMERIC
+                          AND CTL-ARRAY-SIZE > ZERO
+                           MOVE CTL-ARRAY-SIZE TO WS-ARRAY-SIZE
+                       END-IF
+                       IF CTL-CHECKPOINT-INTVL NUMERIC
+                          AND CTL-CHECKPOINT-INTVL > ZERO
+                           MOVE CTL-CHECKPOINT-INTVL
+                               TO WS-CHECKPOINT-INTVL
+                       END-IF
+                       IF (CTL-RANGE-START NUMERIC
+                              AND CTL-RANGE-START > ZERO)
+                          OR (CTL-RANGE-END NUMERIC
+                              AND CTL-RANGE-END > ZERO)
+                           SET PARTITIONED-RUN TO TRUE
+                           IF CTL-RANGE-START NUMERIC
+                              AND CTL-RANGE-START > ZERO
+                               MOVE CTL-RANGE-START TO WS-RANGE-START
+                           END-IF
+                           IF CTL-RANGE-END NUMERIC
+                              AND CTL-RANGE-END > ZERO
+                               MOVE CTL-RANGE-END TO WS-RANGE-END
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CTLCARD-FILE
+           END-IF
+
+           IF WS-RANGE-END = ZERO
+               MOVE WS-ARRAY-SIZE TO WS-RANGE-END
+           END-IF.
+
+       1200-OPEN-CHECKPOINT.
+      *    OPEN THE CHECKPOINT DATA SET LONG ENOUGH TO READ IT, THEN
+      *    CLOSE IT AGAIN.  IF IT DOES NOT YET EXIST THIS IS A
+      *    FIRST-TIME RUN, SO CREATE IT WITH A ZERO RECORD.
+      *    OTHERWISE, A NON-ZERO CHKPT-COUNT LEFT OVER FROM AN ABEND
+      *    MEANS WE RESUME THE POPULATION LOOP RATHER THAN STARTING
+      *    WS-COUNT OVER AT 1.  THE FILE IS LEFT CLOSED BETWEEN
+      *    CHECKPOINT WRITES (SEE 3500-WRITE-CHECKPOINT) - A
+      *    SEQUENTIAL REWRITE IS ONLY VALID IMMEDIATELY AFTER A READ
+      *    OF THAT SAME RECORD, AND THIS RECORD IS REWRITTEN MANY
+      *    TIMES OVER THE LIFE OF ONE RUN, SO EACH WRITE REOPENS AND
+      *    RE-READS THE FILE RATHER THAN RELYING ON A SINGLE READ
+      *    DONE ONCE AT THE START OF THE RUN.
+           OPEN I-O ARRCHKPT-FILE
+           IF ARRCHKPT-NOT-FOUND
+               OPEN OUTPUT ARRCHKPT-FILE
+               MOVE WS-ARRAY-SIZE TO CHKPT-ARRAY-SIZE
+               MOVE ZERO TO CHKPT-COUNT
+               WRITE ARRCHKPT-RECORD
+               CLOSE ARRCHKPT-FILE
+               OPEN I-O ARRCHKPT-FILE
+           END-IF
+
+           MOVE WS-RANGE-START TO WS-RESUME-COUNT
+           READ ARRCHKPT-FILE
+               NOT AT END
+                   IF CHKPT-ARRAY-SIZE = WS-ARRAY-SIZE
+                      AND CHKPT-COUNT >= WS-RANGE-START
+                      AND CHKPT-COUNT <= WS-RANGE-END
+                       COMPUTE WS-RESUME-COUNT = CHKPT-COUNT + 1
+                       DISPLAY 'ARRPOP: RESUMING FROM CHECKPOINT AT '
+                               'WS-COUNT = ' CHKPT-COUNT
+                   END-IF
+           END-READ
+           CLOSE ARRCHKPT-FILE.
+
+       1300-OPEN-INPUT-FILE.
+      *    IF A TRANSACTION FILE IS SUPPLIED ON THE ARRIN DD, LOAD
+      *    THE REAL FIELD VALUES INSTEAD OF THE SEQUENTIAL-FILL
+      *    PLACEHOLDER.  IF IT IS NOT SUPPLIED (OR NOT FOUND), FALL
+      *    BACK TO SEQUENTIAL-FILL SO EXISTING RUNS ARE UNCHANGED.
+      *    ARRIN IS ONE SHARED MASTER TRANSACTION FILE WHOSE RECORDS
+      *    LINE UP POSITIONALLY WITH WS-COUNT/ELEMENT NUMBERS 1 THRU
+      *    WS-ARRAY-SIZE, THE SAME WAY FOR EVERY RANGE-PARTITIONED
+      *    CHUNK - IT IS NOT PRE-SLICED PER PARTITION.  SKIPPING BY
+      *    WS-RESUME-COUNT - 1 (RATHER THAN JUST THE CHECKPOINT
+      *    OFFSET WITHIN THIS PARTITION) POSITIONS ARRIN AT THE
+      *    ABSOLUTE RECORD WS-RESUME-COUNT REGARDLESS OF WHETHER THIS
+      *    IS A FRESH PARTITIONED RUN (WS-RESUME-COUNT = WS-RANGE-
+      *    START) OR A CHECKPOINT RESTART PARTWAY THROUGH ONE - A
+      *    FRESH, UNPARTITIONED RUN HAS WS-RANGE-START = 1, SO THIS
+      *    IS UNCHANGED FROM BEFORE FOR THAT CASE.
+           OPEN INPUT ARRIN-FILE
+           IF ARRIN-OK
+               SET INPUT-MODE-FILE TO TRUE
+               COMPUTE WS-SKIP-TARGET = WS-RESUME-COUNT - 1
+               PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > WS-SKIP-TARGET
+                          OR ARRIN-EOF
+                   PERFORM 1310-READ-ARRIN
+               END-PERFORM
+               IF NOT ARRIN-EOF
+                   PERFORM 1310-READ-ARRIN
+               END-IF
+           ELSE
+               SET INPUT-MODE-SEQUENTIAL TO TRUE
+           END-IF.
+
+       1310-READ-ARRIN.
+           READ ARRIN-FILE
+               AT END
+                   SET ARRIN-EOF TO TRUE
+           END-READ.
+
+       2000-VALIDATE-ARRAY-SIZE.
+      *    WS-ARRAY IS OCCURS 250000 TIMES DEPENDING ON WS-ARRAY-SIZE.
+      *    CATCH AN OUT-OF-RANGE SIZE HERE, BEFORE THE PERFORM VARYING
+      *    LOOP RUNS PAST THE TABLE AND ABENDS WITH A SUBSCRIPT ERROR.
+           IF WS-ARRAY-SIZE < WS-ARRAY-SIZE-MIN
+              OR WS-ARRAY-SIZE > WS-ARRAY-SIZE-MAX
+               STRING 'ARRPOP: WS-ARRAY-SIZE ' DELIMITED BY SIZE
+                      WS-ARRAY-SIZE DELIMITED BY SIZE
+                      ' IS OUTSIDE THE VALID RANGE 1 THRU '
+                          DELIMITED BY SIZE
+                      WS-ARRAY-SIZE-MAX DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               END-STRING
+               DISPLAY WS-ABEND-MESSAGE
+               SET AUDIT-FAILURE TO TRUE
+               PERFORM 5000-WRITE-AUDIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-RANGE-START < 1
+              OR WS-RANGE-END > WS-ARRAY-SIZE
+              OR WS-RANGE-START > WS-RANGE-END
+               STRING 'ARRPOP: CONTROL CARD RANGE '
+                          DELIMITED BY SIZE
+                      WS-RANGE-START DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WS-RANGE-END DELIMITED BY SIZE
+                      ' IS NOT VALID FOR WS-ARRAY-SIZE '
+                          DELIMITED BY SIZE
+                      WS-ARRAY-SIZE DELIMITED BY SIZE
+                      INTO WS-ABEND-MESSAGE
+               END-STRING
+               DISPLAY WS-ABEND-MESSAGE
+               SET AUDIT-FAILURE TO TRUE
+               PERFORM 5000-WRITE-AUDIT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       3000-POPULATE-ARRAY.
+      *    A COBOL RUN UNIT IS SINGLE-THREADED, SO THIS LOOP STAYS A
+      *    PLAIN PERFORM VARYING; WS-ARRAY-IDX (RATHER THAN
+      *    RECOMPUTING THE WS-COUNT SUBSCRIPT EACH PASS) AND THE
+      *    RANGE-PARTITIONED RUNS ABOVE ARE WHAT KEEP THIS FROM
+      *    BEING THE SLOW PART OF THE BATCH WINDOW AT HIGHER VOLUMES.
+      *    IN INPUT-MODE-FILE, RUNNING OUT OF TRANSACTIONS BEFORE
+      *    WS-RANGE-END STOPS THE LOOP EARLY - THAT IS A PARTIALLY
+      *    POPULATED RUN, NOT AN ERROR.
+      *    EACH ELEMENT IS WRITTEN TO ARREXTR AS SOON AS IT IS
+      *    POPULATED, RATHER THAN IN A SEPARATE PASS AFTER THE
+      *    LOOP, SO A CHECKPOINT RESTART PICKS UP THE EXTRACT WHERE
+      *    IT LEFT OFF INSTEAD OF NEEDING THE EARLIER ELEMENTS BACK
+      *    IN WORKING STORAGE.
+      *    SEED WS-FINAL-COUNT FROM THE RESUME POSITION BEFORE THE
+      *    LOOP RUNS - IF THIS RANGE WAS ALREADY FULLY POPULATED BY
+      *    AN EARLIER RUN (WS-RESUME-COUNT > WS-RANGE-END), THE LOOP
+      *    BODY BELOW NEVER EXECUTES, AND WITHOUT THIS SEED
+      *    WS-FINAL-COUNT WOULD STAY AT ITS VALUE-0 DEFAULT, MAKING A
+      *    NO-OP RESUME OF AN ALREADY-COMPLETE RANGE REPORT A FALSE
+      *    RC=4 AND A SELF-CONTRADICTORY ARRAUDIT RECORD.
+           COMPUTE WS-FINAL-COUNT = WS-RESUME-COUNT - 1
+           PERFORM 3050-OPEN-EXTRACT
+           PERFORM VARYING WS-COUNT FROM WS-RESUME-COUNT BY 1
+                   UNTIL WS-COUNT > WS-RANGE-END OR ARRIN-EOF
+               SET WS-ARRAY-IDX TO WS-COUNT
+               IF INPUT-MODE-FILE
+                   MOVE ARRIN-VALUE TO WS-ARRAY-ELEMENT(WS-ARRAY-IDX)
+               ELSE
+                   MOVE WS-COUNT TO WS-ARRAY-ELEMENT(WS-ARRAY-IDX)
+               END-IF
+               MOVE WS-ARRAY-ELEMENT(WS-ARRAY-IDX) TO ARREXTR-RECORD
+               WRITE ARREXTR-RECORD
+               MOVE WS-COUNT TO WS-FINAL-COUNT
+               IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTVL) = ZERO
+                   PERFORM 3500-WRITE-CHECKPOINT
+               END-IF
+               IF INPUT-MODE-FILE
+                   PERFORM 1310-READ-ARRIN
+               END-IF
+           END-PERFORM
+           PERFORM 3950-CLOSE-EXTRACT.
+
+       3050-OPEN-EXTRACT.
+      *    HAND THE POPULATED TABLE TO THE NIGHTLY LOAD JOB AS A
+      *    SEQUENTIAL EXTRACT INSTEAD OF LETTING IT VANISH WITH THE
+      *    PROGRAM.  A RANGE-PARTITIONED RUN OR A CHECKPOINT RESTART
+      *    ONLY OWNS THE TAIL OF THE TABLE, SO IT APPENDS TO THE
+      *    EXTRACT RATHER THAN OVERWRITING WHAT WAS ALREADY WRITTEN.
+           IF PARTITIONED-RUN OR WS-RESUME-COUNT > WS-RANGE-START
+               OPEN EXTEND ARREXTR-FILE
+               IF NOT ARREXTR-OK
+                   OPEN OUTPUT ARREXTR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ARREXTR-FILE
+           END-IF.
+
+       3500-WRITE-CHECKPOINT.
+      *    PERSIST HOW FAR THE LOOP HAS GOTTEN SO A RESTART DOES NOT
+      *    HAVE TO REPOPULATE THE WHOLE TABLE FROM WS-COUNT = 1.
+      *    ARRCHKPT-FILE IS SEQUENTIAL, AND A REWRITE IS ONLY VALID
+      *    IMMEDIATELY AFTER A READ OF THE SAME RECORD - SINCE THIS
+      *    PARAGRAPH RUNS ONCE PER WS-CHECKPOINT-INTVL ITERATIONS
+      *    (MANY TIMES A RUN), IT REOPENS AND RE-READS THE ONE-RECORD
+      *    FILE EVERY TIME INSTEAD OF REWRITING OFF A READ DONE ONCE
+      *    AT THE TOP OF THE RUN, WHICH ONLY THE FIRST REWRITE WOULD
+      *    HAVE HONORED (FILE STATUS 43 ON EVERY REWRITE AFTER THAT).
+           OPEN I-O ARRCHKPT-FILE
+           READ ARRCHKPT-FILE
+           MOVE WS-ARRAY-SIZE TO CHKPT-ARRAY-SIZE
+           MOVE WS-COUNT TO CHKPT-COUNT
+           REWRITE ARRCHKPT-RECORD
+           CLOSE ARRCHKPT-FILE.
+
+       3900-CLOSE-CHECKPOINT.
+      *    ONLY RESET THE CHECKPOINT TO ZERO WHEN THIS RUN REACHED THE
+      *    END OF THE WHOLE ARRAY (WS-RANGE-END >= WS-ARRAY-SIZE) AND
+      *    ACTUALLY COMPLETED ITS ASSIGNED RANGE (WS-FINAL-COUNT >=
+      *    WS-RANGE-END) - THAT IS THE ONLY CASE WHERE THERE IS
+      *    NOTHING LEFT FOR A LATER RUN TO PICK UP, SO THE NEXT FRESH
+      *    RUN MUST NOT THINK IT IS A RESTART.  A RANGE-PARTITIONED
+      *    RUN THAT FINISHES ITS OWN CHUNK BUT LEAVES THE REST OF THE
+      *    ARRAY FOR A LATER CHUNK MUST NOT RESET TO ZERO HERE -
+      *    ZERO IS INDISTINGUISHABLE FROM "ARRAY NEVER TOUCHED," WHICH
+      *    IS EXACTLY THE SIGNAL SRC/ARRCKST.CBL AND JCL/ARRPOPJ.JCL
+      *    USE TO DECIDE IT IS SAFE TO CLEAR ARREXTR - RESETTING TO
+      *    ZERO AFTER CHUNK 1 OF N WOULD MAKE THE JCL WIPE OUT CHUNK
+      *    1'S EXTRACT BEFORE CHUNK 2 EVER RUNS.  INSTEAD, LEAVE
+      *    CHKPT-COUNT AT WS-FINAL-COUNT, THE TRUE HIGH-WATER MARK -
+      *    A SUBSEQUENT CHUNK'S HIGHER WS-RANGE-START WILL NOT MATCH
+      *    THE 1200-OPEN-CHECKPOINT RESUME WINDOW
+      *    (CHKPT-COUNT >= WS-RANGE-START), SO IT STARTS FRESH AT ITS
+      *    OWN WS-RANGE-START RATHER THAN BEING MISREAD AS A RESTART,
+      *    WHILE ARRCKST STILL SEES A NON-ZERO CHKPT-COUNT AND REPORTS
+      *    RC 4 SO THE JCL LEAVES ARREXTR ALONE BETWEEN CHUNKS.
+      *    SAME REOPEN-AND-RE-READ PATTERN AS 3500-WRITE-CHECKPOINT,
+      *    SINCE THIS IS ANOTHER REWRITE OF THE SAME RECORD LATER IN
+      *    THE RUN.
+           OPEN I-O ARRCHKPT-FILE
+           READ ARRCHKPT-FILE
+           MOVE WS-ARRAY-SIZE TO CHKPT-ARRAY-SIZE
+           IF WS-FINAL-COUNT >= WS-RANGE-END
+              AND WS-RANGE-END >= WS-ARRAY-SIZE
+               MOVE ZERO TO CHKPT-COUNT
+           ELSE
+               MOVE WS-FINAL-COUNT TO CHKPT-COUNT
+           END-IF
+           REWRITE ARRCHKPT-RECORD
+           CLOSE ARRCHKPT-FILE.
+
+       3950-CLOSE-EXTRACT.
+           CLOSE ARREXTR-FILE
+           IF INPUT-MODE-FILE
+               CLOSE ARRIN-FILE
+           END-IF.
+
+       5000-WRITE-AUDIT.
+      *    APPEND ONE RECORD PER EXECUTION SO AN AUDITOR CAN SEE THE
+      *    WS-ARRAY-SIZE AND FINAL WS-COUNT FOR ANY PAST RUN WITHOUT
+      *    DIGGING THROUGH A JOB LOG THAT MAY ALREADY BE PURGED.
+           OPEN EXTEND ARRAUDIT-FILE
+           IF ARRAUDIT-NOT-FOUND
+               OPEN OUTPUT ARRAUDIT-FILE
+           END-IF
+
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP FROM TIME
+           MOVE WS-CURRENT-TIME TO AUD-RUN-TIME
+           MOVE WS-ARRAY-SIZE TO AUD-ARRAY-SIZE
+           MOVE WS-FINAL-COUNT TO AUD-FINAL-COUNT
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS
+           WRITE ARRAUDIT-RECORD
+           CLOSE ARRAUDIT-FILE.
+
+       6000-SET-RETURN-CODE.
+      *    LET THE SCHEDULER BRANCH ON THE JOB STEP'S COND CODE
+      *    INSTEAD OF WAITING FOR A DOWNSTREAM JOB TO NOTICE A SHORT
+      *    EXTRACT: RC 0 = WS-ARRAY FULLY POPULATED, RC 4 = ONLY
+      *    PARTIALLY POPULATED.  RC 16 (WS-ARRAY-SIZE BOUNDS FAILURE)
+      *    IS SET AND THE RUN ENDED ALREADY IN 2000-VALIDATE-ARRAY-SIZE.
+           IF WS-FINAL-COUNT >= WS-RANGE-END
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'ARRAY POPULATED SUCCESSFULLY.'
+           ELSE
+               MOVE 4 TO RETURN-CODE
+               DISPLAY 'ARRPOP: ARRAY ONLY PARTIALLY POPULATED - '
+                       WS-FINAL-COUNT ' OF ' WS-RANGE-END
+                       ' ELEMENTS.'
+           END-IF.
