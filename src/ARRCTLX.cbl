@@ -0,0 +1,96 @@
+      ******************************************************************
+      *    PROGRAM-ID : ARRCTLX
+      *    PURPOSE    : SYNC THE ONLINE-MAINTAINED CTLFILE (VSAM KSDS,
+      *                 UPDATED BY ARRCICS TRANSACTION ARRI) OUT TO THE
+      *                 CTLCARD SEQUENTIAL DATA SET ARRPOP/ARRRPT
+      *                 ACTUALLY READ AT STARTUP.  CTLFILE AND CTLCARD
+      *                 ARE TWO DIFFERENT DATA SETS - AN ONLINE UPDATE
+      *                 TO CTLFILE HAS NO EFFECT ON THE NEXT SCHEDULED
+      *                 BATCH RUN UNTIL SOMETHING WRITES IT THROUGH TO
+      *                 CTLCARD, WHICH IS THIS PROGRAM'S ONLY JOB.  RUN
+      *                 AS A STEP AHEAD OF ARRPOP (SEE JCL/ARRPOPJ.JCL)
+      *                 SO ANY OPERATOR CHANGE MADE ONLINE TAKES EFFECT
+      *                 ON THE NEXT SCHEDULED RUN WITHOUT A SPECIAL JOB.
+      *                 IF CTLFILE HAS NO RECORD YET (NO ONLINE UPDATE
+      *                 HAS EVER BEEN MADE), CTLCARD IS LEFT ALONE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRCTLX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    CTLFILE-RECORD IS CTL-KEY FOLLOWED BY THE SAME FOUR FIELDS
+      *    AND FILLER AS COPYBOOKS/ARRCTL.CPY'S CTLCARD-RECORD - KEEP
+      *    THE NAMES/WIDTHS/ORDER OF THOSE FOUR FIELDS IN SYNC WITH
+      *    THAT COPYBOOK BY HAND (THE LEADING CTL-KEY MEANS THIS
+      *    RECORD CANNOT SIMPLY COPY ARRCTL THE WAY THE PLAIN CTLCARD
+      *    FD's DO BELOW).  SEE THE SAME HAND-SYNC NOTE ON
+      *    COPYBOOKS/ARRDATA.CPY FOR THE PRECEDENT.
+       FD  CTLFILE-FILE.
+       01  CTLFILE-RECORD.
+           05  CTL-KEY                   PIC X(8).
+           05  CTL-ARRAY-SIZE            PIC 9(6).
+           05  CTL-CHECKPOINT-INTVL      PIC 9(6).
+           05  CTL-RANGE-START           PIC 9(6).
+           05  CTL-RANGE-END             PIC 9(6).
+           05  FILLER                    PIC X(16).
+
+       FD  CTLCARD-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY ARRCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTLFILE-STATUS             PIC XX VALUE SPACES.
+           88  CTLFILE-OK                       VALUE '00'.
+           88  CTLFILE-NOT-FOUND                VALUE '23'.
+       01  WS-CTLCARD-STATUS             PIC XX VALUE SPACES.
+
+      *    ONE WELL-KNOWN KEY - CTLFILE HOLDS A SINGLE CONTROL RECORD,
+      *    THE SAME KEY ARRCICS USES (WS-CTLFILE-KEY IN ARRCICS.CBL).
+       01  WS-CTLFILE-KEY                PIC X(8) VALUE 'ARRCTL01'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT CTLFILE-FILE
+           MOVE WS-CTLFILE-KEY TO CTL-KEY OF CTLFILE-RECORD
+           READ CTLFILE-FILE
+           CLOSE CTLFILE-FILE
+
+           IF CTLFILE-OK
+               PERFORM 1000-WRITE-CTLCARD
+               DISPLAY 'ARRCTLX: CTLCARD REFRESHED FROM CTLFILE.'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'ARRCTLX: NO CTLFILE RECORD - CTLCARD LEFT '
+                       'UNCHANGED.'
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-WRITE-CTLCARD.
+           INITIALIZE CTLCARD-RECORD
+           MOVE CTL-ARRAY-SIZE OF CTLFILE-RECORD
+               TO CTL-ARRAY-SIZE OF CTLCARD-RECORD
+           MOVE CTL-CHECKPOINT-INTVL OF CTLFILE-RECORD
+               TO CTL-CHECKPOINT-INTVL OF CTLCARD-RECORD
+           MOVE CTL-RANGE-START OF CTLFILE-RECORD
+               TO CTL-RANGE-START OF CTLCARD-RECORD
+           MOVE CTL-RANGE-END OF CTLFILE-RECORD
+               TO CTL-RANGE-END OF CTLCARD-RECORD
+           OPEN OUTPUT CTLCARD-FILE
+           WRITE CTLCARD-RECORD
+           CLOSE CTLCARD-FILE.
