@@ -0,0 +1,284 @@
+      ******************************************************************
+      *    PROGRAM-ID : ARRCICS
+      *    TRANSACTION: ARRI  (ARR INQUIRY/MAINTENANCE)
+      *    PURPOSE    : ONLINE INQUIRY OF THE CURRENT WS-ARRAY-SIZE
+      *                 AND THE WS-ARRAY-ELEMENT VALUES FROM THE LAST
+      *                 ARRPOP RUN, PLUS MAINTENANCE OF WS-ARRAY-SIZE
+      *                 FOR THE NEXT SCHEDULED RUN, WITHOUT WAITING
+      *                 FOR A BATCH JOB LOG.
+      *
+      *                 PSEUDO-CONVERSATIONAL: STATE THAT MUST SURVIVE
+      *                 BETWEEN THE OPERATOR'S KEYSTROKES (THE BROWSE
+      *                 POSITION AND THE CONTROL VALUES ON SCREEN) IS
+      *                 CARRIED IN THE COMMAREA, NOT IN WORKING-STORAGE.
+      *
+      *                 CTLFILE  - VSAM KSDS HOLDING ONE CONTROL RECORD,
+      *                            KEYED BY CTL-KEY.  ITS DATA PORTION
+      *                            (EVERYTHING AFTER CTL-KEY) IS THE
+      *                            SAME FOUR FIELDS AS COPYBOOKS/
+      *                            ARRCTL.CPY'S CTLCARD-RECORD, BUT
+      *                            CTLFILE IS NOT THE CTLCARD DATA SET
+      *                            ARRPOP READS - ARRCTLX SYNCS THIS
+      *                            RECORD OUT TO CTLCARD AS A STEP
+      *                            AHEAD OF THE SCHEDULED ARRPOP RUN
+      *                            (SEE JCL/ARRPOPJ.JCL) SO AN ONLINE
+      *                            UPDATE HERE ACTUALLY TAKES EFFECT.
+      *                 ARRFILE  - VSAM KSDS OF THE LAST ARRPOP RUN'S
+      *                            WS-ARRAY-ELEMENT VALUES, KEYED BY
+      *                            THE ELEMENT NUMBER, LOADED FROM
+      *                            ARREXTR BY THE NIGHTLY LOAD JOB.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRCICS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET                     PIC X(8) VALUE 'ARRIMS'.
+       01  WS-MAPNAME                    PIC X(8) VALUE 'ARRIM1'.
+       01  WS-TRANSID                    PIC X(4) VALUE 'ARRI'.
+
+       01  WS-RESP                       PIC S9(8) COMP.
+       01  WS-CTLFILE-KEY                PIC X(8) VALUE 'ARRCTL01'.
+
+      *    HAND-SYNCED WITH WS-ARRAY-SIZE'S VALUE-100 DEFAULT IN
+      *    COPYBOOKS/ARRDATA.CPY - ARRCICS DOES NOT COPY THAT BOOK
+      *    (IT NEVER SEES THE FULL WS-ARRAY TABLE, ONLY CTLFILE/
+      *    ARRFILE RECORDS ONE AT A TIME), SO IF ARRDATA.CPY'S
+      *    DEFAULT EVER CHANGES THIS MUST BE UPDATED TO MATCH.
+       01  WS-DEFAULT-ARRAY-SIZE         PIC 9(6) VALUE 100.
+
+      *    CTL-KEY FOLLOWED BY THE SAME FOUR FIELDS AND FILLER AS
+      *    COPYBOOKS/ARRCTL.CPY'S CTLCARD-RECORD - KEEP THE NAMES/
+      *    WIDTHS/ORDER OF THOSE FOUR FIELDS IN SYNC WITH THAT
+      *    COPYBOOK BY HAND (THE LEADING CTL-KEY MEANS THIS RECORD
+      *    CANNOT SIMPLY COPY ARRCTL THE WAY ARRPOP/ARRRPT'S PLAIN
+      *    CTLCARD FD's DO).  SEE ALSO SRC/ARRCTLX.CBL, WHICH READS
+      *    THIS SAME LAYOUT OUT OF CTLFILE.
+       01  WS-CTL-RECORD.
+           05  CTL-KEY                   PIC X(8).
+           05  CTL-ARRAY-SIZE            PIC 9(6).
+           05  CTL-CHECKPOINT-INTVL      PIC 9(6).
+           05  CTL-RANGE-START           PIC 9(6).
+           05  CTL-RANGE-END             PIC 9(6).
+           05  FILLER                    PIC X(16).
+
+       01  WS-ARR-RECORD.
+           05  ARR-KEY                   PIC 9(6).
+           05  ARR-ELEMENT-VALUE         PIC 9(9).
+
+       01  WS-PAGE-SIZE                  PIC 9(3) VALUE 10.
+       01  WS-LINE-SUB                   PIC 9(3).
+
+      *    ONE SCREEN LINE OF THE BROWSE - MOVED TO/FROM THE MAP'S
+      *    REPEATING FIELDS BY WS-LINE-SUB.
+       01  WS-DISPLAY-LINE.
+           05  DL-ELEMENT-NO             PIC ZZZZZ9.
+           05  DL-VALUE                  PIC ZZZZZZZZ9.
+
+       01  WS-MESSAGE                    PIC X(60).
+
+      *    COMMAREA WORKING COPY - CARRIES BROWSE POSITION AND THE
+      *    ARRAY SIZE ON SCREEN ACROSS PSEUDO-CONVERSATIONAL SEND/
+      *    RECEIVE PAIRS.  LOADED FROM AND STORED BACK TO THE TRUE
+      *    INBOUND COMMAREA (DFHCOMMAREA IN THE LINKAGE SECTION) SO
+      *    IT ACTUALLY PERSISTS BETWEEN TERMINAL I/OS.
+       01  WS-COMMAREA.
+           05  CA-NEXT-ELEMENT           PIC 9(6).
+           05  CA-CURRENT-ARRAY-SIZE     PIC 9(6).
+
+      *    BMS MAP FIELDS ARE DECLARED BY THE MAPSET COPYBOOK IN A
+      *    REAL SHOP (COPY ARRIMS).  THE SYMBOLIC MAP FIELDS
+      *    REFERENCED BELOW (ARSIZEI/O, ARLINEnI/O, ARMSGO, ETC.)
+      *    COME FROM THAT COPYBOOK.  MAP STORAGE BELONGS IN WORKING-
+      *    STORAGE - IT IS FILLED BY RECEIVE MAP/SEND MAP, NOT PASSED
+      *    IN BY THE CALLER, SO IT HAS NO BUSINESS IN LINKAGE.
+           COPY ARRIMS.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-NEXT-ELEMENT           PIC 9(6).
+           05  LS-CURRENT-ARRAY-SIZE     PIC 9(6).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-FIRST-TIME
+           ELSE
+               MOVE LS-NEXT-ELEMENT TO CA-NEXT-ELEMENT
+               MOVE LS-CURRENT-ARRAY-SIZE TO CA-CURRENT-ARRAY-SIZE
+               EXEC CICS RECEIVE MAP(WS-MAPNAME)
+                   MAPSET(WS-MAPSET)
+                   INTO(ARRIM1I)
+                   RESP(WS-RESP)
+               END-EXEC
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 9000-EXIT
+                   WHEN DFHPF5
+                       PERFORM 5000-UPDATE-ARRAY-SIZE
+                   WHEN DFHPF8
+                       PERFORM 4000-NEXT-PAGE
+                   WHEN OTHER
+                       PERFORM 8000-REDISPLAY
+               END-EVALUATE
+           END-IF.
+
+       1000-FIRST-TIME.
+           PERFORM 2000-READ-CONTROL-RECORD
+           MOVE 1 TO CA-NEXT-ELEMENT
+           PERFORM 3000-BROWSE-PAGE
+           PERFORM 7000-SEND-MAP.
+
+       2000-READ-CONTROL-RECORD.
+      *    LOOK UP TODAY'S WS-ARRAY-SIZE SO THE OPERATOR SEES WHAT
+      *    THE NEXT SCHEDULED RUN WILL USE, NOT A STALE BATCH-JOB
+      *    LOG VALUE.
+           MOVE WS-CTLFILE-KEY TO CTL-KEY
+           EXEC CICS READ
+               FILE('CTLFILE')
+               INTO(WS-CTL-RECORD)
+               RIDFLD(CTL-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CTL-ARRAY-SIZE TO CA-CURRENT-ARRAY-SIZE
+           ELSE
+               MOVE WS-DEFAULT-ARRAY-SIZE TO CA-CURRENT-ARRAY-SIZE
+               MOVE 'NO CONTROL RECORD FOUND - USING PROGRAM DEFAULT'
+                   TO WS-MESSAGE
+           END-IF.
+
+       3000-BROWSE-PAGE.
+      *    DISPLAY UP TO WS-PAGE-SIZE WS-ARRAY-ELEMENT VALUES FROM
+      *    THE LAST ARRPOP RUN, STARTING AT CA-NEXT-ELEMENT.
+      *    CA-NEXT-ELEMENT CAN BE PAST THE LAST KEY (THE OPERATOR
+      *    PAGED TO THE END VIA PF8), IN WHICH CASE STARTBR RETURNS
+      *    NOTFND RATHER THAN NORMAL - SKIP THE READNEXT LOOP AND THE
+      *    ENDBR ENTIRELY IN THAT CASE, SINCE A BROWSE THAT NEVER
+      *    STARTED HAS NOTHING TO END (ENDBR AGAINST IT RAISES INVREQ,
+      *    WHICH WITHOUT A RESP/NOHANDLE WOULD ABEND THE TASK).
+           MOVE CA-NEXT-ELEMENT TO ARR-KEY
+           EXEC CICS STARTBR
+               FILE('ARRFILE')
+               RIDFLD(ARR-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 1 TO WS-LINE-SUB
+               PERFORM UNTIL WS-LINE-SUB > WS-PAGE-SIZE
+                   EXEC CICS READNEXT
+                       FILE('ARRFILE')
+                       INTO(WS-ARR-RECORD)
+                       RIDFLD(ARR-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE ARR-KEY TO DL-ELEMENT-NO
+                       MOVE ARR-ELEMENT-VALUE TO DL-VALUE
+                       PERFORM 3100-MOVE-LINE-TO-MAP
+                       ADD 1 TO ARR-KEY
+                       COMPUTE CA-NEXT-ELEMENT = ARR-KEY
+                       ADD 1 TO WS-LINE-SUB
+                   ELSE
+                       MOVE WS-PAGE-SIZE TO WS-LINE-SUB
+                       ADD 1 TO WS-LINE-SUB
+                   END-IF
+               END-PERFORM
+
+               EXEC CICS ENDBR
+                   FILE('ARRFILE')
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       3100-MOVE-LINE-TO-MAP.
+      *    COPY THE CURRENT WS-DISPLAY-LINE INTO THE MAP'S REPEATING
+      *    LINE FOR WS-LINE-SUB (ARLINE1O THRU ARLINE10O IN ARRIMS).
+           MOVE WS-DISPLAY-LINE TO ARLINE-LINE(WS-LINE-SUB).
+
+       4000-NEXT-PAGE.
+           PERFORM 3000-BROWSE-PAGE
+           PERFORM 7000-SEND-MAP.
+
+       5000-UPDATE-ARRAY-SIZE.
+      *    OPERATOR KEYED A NEW WS-ARRAY-SIZE INTO THE MAP - APPLY
+      *    IT TO CTLFILE SO THE NEXT SCHEDULED ARRPOP RUN PICKS IT
+      *    UP, WITHOUT ANYONE SUBMITTING A SPECIAL JOB.
+           IF ARSIZEI NUMERIC AND ARSIZEI > ZERO
+               MOVE WS-CTLFILE-KEY TO CTL-KEY
+               EXEC CICS READ
+                   FILE('CTLFILE')
+                   INTO(WS-CTL-RECORD)
+                   RIDFLD(CTL-KEY)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+      *    NO CONTROL RECORD YET - THIS IS THE FIRST ONLINE UPDATE,
+      *    SO START THE OTHER CTLCARD FIELDS AT ZERO (ARRPOP TREATS
+      *    A ZERO CHECKPOINT-INTVL/RANGE-START/RANGE-END AS "USE THE
+      *    PROGRAM DEFAULT") RATHER THAN LEAVING THEM UNINITIALIZED.
+                   INITIALIZE WS-CTL-RECORD
+                   MOVE WS-CTLFILE-KEY TO CTL-KEY
+               END-IF
+               MOVE ARSIZEI TO CTL-ARRAY-SIZE
+               IF WS-RESP = DFHRESP(NORMAL)
+                   EXEC CICS REWRITE
+                       FILE('CTLFILE')
+                       FROM(WS-CTL-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+               ELSE
+                   EXEC CICS WRITE
+                       FILE('CTLFILE')
+                       FROM(WS-CTL-RECORD)
+                       RIDFLD(CTL-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+               MOVE ARSIZEI TO CA-CURRENT-ARRAY-SIZE
+               MOVE 'WS-ARRAY-SIZE UPDATED FOR THE NEXT SCHEDULED RUN'
+                   TO WS-MESSAGE
+           ELSE
+               MOVE 'ENTER A NUMERIC WS-ARRAY-SIZE GREATER THAN ZERO'
+                   TO WS-MESSAGE
+           END-IF
+           PERFORM 7000-SEND-MAP.
+
+       7000-SEND-MAP.
+      *    RETURN WS-COMMAREA (WORKING-STORAGE) DIRECTLY, NOT
+      *    DFHCOMMAREA - THIS PARAGRAPH IS ALSO REACHED FROM
+      *    1000-FIRST-TIME, I.E. ON A TRANSACTION'S VERY FIRST
+      *    INVOCATION WHEN EIBCALEN = 0 AND THERE IS NO INBOUND
+      *    COMMAREA, SO DFHCOMMAREA'S LINKAGE SECTION STORAGE HAS NO
+      *    CICS-ALLOCATED ADDRESS BEHIND IT.  WRITING TO LS-
+      *    NEXT-ELEMENT/LS-CURRENT-ARRAY-SIZE ON THAT PATH WOULD BE
+      *    AN ADDRESSING VIOLATION.  EXEC CICS RETURN COPIES
+      *    WS-COMMAREA'S CONTENT INTO THE NEXT INVOCATION'S OWN
+      *    COMMAREA STORAGE, SO IT NEEDS NO LINKAGE SECTION FIELD TO
+      *    WRITE THROUGH ON THE WAY OUT.
+           MOVE CA-CURRENT-ARRAY-SIZE TO ARSIZEO
+           MOVE WS-MESSAGE TO ARMSGO
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(ARRIM1O)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(WS-COMMAREA)
+               LENGTH(12)
+           END-EXEC.
+
+       8000-REDISPLAY.
+           MOVE 'PF3=EXIT  PF5=UPDATE SIZE  PF8=NEXT PAGE'
+               TO WS-MESSAGE
+           PERFORM 7000-SEND-MAP.
+
+       9000-EXIT.
+           EXEC CICS RETURN
+           END-EXEC.
